@@ -0,0 +1,199 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. report.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD LOG-FILE.
+01 LOG-RECORD PIC X(512).
+
+WORKING-STORAGE SECTION.
+01 WS-ARGC USAGE IS BINARY-LONG.
+01 WS-ARGV PIC X(256) VALUE SPACES.
+01 WS-LOG-PATH PIC X(256) VALUE "/root/bugs.log" & X"00".
+01 WS-LOG-STATUS PIC X(2).
+01 WS-EOF PIC X VALUE "N".
+
+01 WS-DATE-FIELD PIC X(8).
+01 WS-TIME-FIELD PIC X(8).
+01 WS-CLIENT-FIELD PIC X(16).
+01 WS-FILE-FIELD PIC X(256).
+01 WS-BYTES-FIELD PIC X(16).
+01 WS-STATUS-FIELD PIC X(4).
+
+01 WS-DAY-COUNT USAGE IS BINARY-LONG VALUE 0.
+01 WS-DAY-TABLE.
+       05 WS-DAY-ENTRY OCCURS 100 TIMES.
+              10 WS-DAY-DATE PIC X(8) VALUE SPACES.
+              10 WS-DAY-TOTAL USAGE IS BINARY-LONG VALUE 0.
+              10 WS-DAY-CLIENT-COUNT USAGE IS BINARY-LONG VALUE 0.
+              10 WS-DAY-CLIENT-ENTRY OCCURS 200 TIMES.
+                     15 WS-DAY-CLIENT-IP PIC X(16) VALUE SPACES.
+              10 WS-DAY-FILE-COUNT USAGE IS BINARY-LONG VALUE 0.
+              10 WS-DAY-FILE-ENTRY OCCURS 100 TIMES.
+                     15 WS-DAY-FILE-NAME PIC X(256) VALUE SPACES.
+                     15 WS-DAY-FILE-HITS USAGE IS BINARY-LONG VALUE 0.
+
+01 WS-BASENAME PIC X(256) VALUE SPACES.
+01 WS-SLASH-POS USAGE IS BINARY-LONG.
+01 WS-SCAN-IDX USAGE IS BINARY-LONG.
+
+01 WS-DI USAGE IS BINARY-LONG.
+01 WS-CI USAGE IS BINARY-LONG.
+01 WS-FI USAGE IS BINARY-LONG.
+01 WS-FOUND USAGE IS BINARY-CHAR.
+01 WS-RANK USAGE IS BINARY-LONG.
+01 WS-BEST-IDX USAGE IS BINARY-LONG.
+01 WS-BEST-HITS USAGE IS BINARY-LONG.
+
+PROCEDURE DIVISION.
+Main.
+       ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+       IF WS-ARGC = 1 THEN
+           ACCEPT WS-ARGV FROM COMMAND-LINE
+           STRING WS-ARGV DELIMITED BY SPACE, X"00" DELIMITED BY SIZE INTO WS-LOG-PATH
+       END-IF.
+       IF WS-ARGC > 1 THEN
+           DISPLAY "usage: report [log-file]"
+           GOBACK
+       END-IF.
+
+       OPEN INPUT LOG-FILE.
+       IF WS-LOG-STATUS NOT = "00" THEN
+              DISPLAY "No request log found at " WS-LOG-PATH
+              GOBACK
+       END-IF.
+       PERFORM UNTIL WS-EOF = "Y"
+              READ LOG-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END PERFORM ProcessLine
+              END-READ
+       END-PERFORM.
+       CLOSE LOG-FILE.
+
+       PERFORM PrintReport.
+       GOBACK.
+
+ProcessLine.
+      *> older log lines predate the trailing status field; blank it
+      *> first so a short line reads as success rather than keeping a
+      *> stale value from the previous line.
+       MOVE SPACES TO WS-STATUS-FIELD.
+       UNSTRING LOG-RECORD DELIMITED BY SPACE
+              INTO WS-DATE-FIELD, WS-TIME-FIELD, WS-CLIENT-FIELD,
+                   WS-FILE-FIELD, WS-BYTES-FIELD, WS-STATUS-FIELD
+       END-UNSTRING.
+      *> the log carries the full served path (directory + filename);
+      *> the top-10 list should read by filename alone, so reduce
+      *> WS-FILE-FIELD to its basename before it is used as a group key.
+       PERFORM ExtractBasename.
+       MOVE WS-BASENAME TO WS-FILE-FIELD.
+       PERFORM FindOrAddDay.
+       ADD 1 TO WS-DAY-TOTAL(WS-DI).
+       PERFORM RecordClient.
+      *> a 404 records the attempted path, not a served file, so it
+      *> must not count toward "top files served".
+       IF WS-STATUS-FIELD NOT = "404" THEN
+              PERFORM RecordFile
+       END-IF.
+
+ExtractBasename.
+       MOVE 0 TO WS-SLASH-POS.
+       PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1 UNTIL WS-SCAN-IDX > 256
+              IF WS-FILE-FIELD(WS-SCAN-IDX:1) = "/" THEN
+                     MOVE WS-SCAN-IDX TO WS-SLASH-POS
+              END-IF
+       END-PERFORM.
+       MOVE SPACES TO WS-BASENAME.
+       IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 256 THEN
+              MOVE WS-FILE-FIELD(WS-SLASH-POS + 1:256 - WS-SLASH-POS) TO WS-BASENAME
+       ELSE
+              MOVE WS-FILE-FIELD TO WS-BASENAME
+       END-IF.
+
+FindOrAddDay.
+       MOVE 0 TO WS-FOUND.
+       PERFORM VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > WS-DAY-COUNT
+              IF WS-DAY-DATE(WS-DI) = WS-DATE-FIELD THEN
+                     MOVE 1 TO WS-FOUND
+              END-IF
+              IF WS-FOUND = 1 THEN
+                     EXIT PERFORM
+              END-IF
+       END-PERFORM.
+       IF WS-FOUND = 0 AND WS-DAY-COUNT < 100 THEN
+              ADD 1 TO WS-DAY-COUNT
+              MOVE WS-DAY-COUNT TO WS-DI
+              MOVE WS-DATE-FIELD TO WS-DAY-DATE(WS-DI)
+       ELSE IF WS-FOUND = 0 THEN
+              *> table is full; fold the overflow day's stats into the
+              *> last tracked day rather than writing past the table.
+              MOVE WS-DAY-COUNT TO WS-DI
+       END-IF.
+
+RecordClient.
+       MOVE 0 TO WS-FOUND.
+       PERFORM VARYING WS-CI FROM 1 BY 1 UNTIL WS-CI > WS-DAY-CLIENT-COUNT(WS-DI)
+              IF WS-DAY-CLIENT-IP(WS-DI, WS-CI) = WS-CLIENT-FIELD THEN
+                     MOVE 1 TO WS-FOUND
+              END-IF
+              IF WS-FOUND = 1 THEN
+                     EXIT PERFORM
+              END-IF
+       END-PERFORM.
+       IF WS-FOUND = 0 AND WS-DAY-CLIENT-COUNT(WS-DI) < 200 THEN
+              ADD 1 TO WS-DAY-CLIENT-COUNT(WS-DI)
+              MOVE WS-CLIENT-FIELD TO WS-DAY-CLIENT-IP(WS-DI, WS-DAY-CLIENT-COUNT(WS-DI))
+       END-IF.
+
+RecordFile.
+       MOVE 0 TO WS-FOUND.
+       PERFORM VARYING WS-FI FROM 1 BY 1 UNTIL WS-FI > WS-DAY-FILE-COUNT(WS-DI)
+              IF WS-DAY-FILE-NAME(WS-DI, WS-FI) = WS-FILE-FIELD THEN
+                     ADD 1 TO WS-DAY-FILE-HITS(WS-DI, WS-FI)
+                     MOVE 1 TO WS-FOUND
+              END-IF
+              IF WS-FOUND = 1 THEN
+                     EXIT PERFORM
+              END-IF
+       END-PERFORM.
+       IF WS-FOUND = 0 AND WS-DAY-FILE-COUNT(WS-DI) < 100 THEN
+              ADD 1 TO WS-DAY-FILE-COUNT(WS-DI)
+              MOVE WS-FILE-FIELD TO WS-DAY-FILE-NAME(WS-DI, WS-DAY-FILE-COUNT(WS-DI))
+              MOVE 1 TO WS-DAY-FILE-HITS(WS-DI, WS-DAY-FILE-COUNT(WS-DI))
+       END-IF.
+
+PrintReport.
+       DISPLAY "=== Daily Usage Report ===".
+       PERFORM VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > WS-DAY-COUNT
+              DISPLAY " "
+              DISPLAY "Date: " WS-DAY-DATE(WS-DI)
+              DISPLAY "  Total requests:   " WS-DAY-TOTAL(WS-DI)
+              DISPLAY "  Distinct clients: " WS-DAY-CLIENT-COUNT(WS-DI)
+              DISPLAY "  Top files served:"
+              PERFORM PrintTopFiles
+       END-PERFORM.
+
+PrintTopFiles.
+       PERFORM VARYING WS-RANK FROM 1 BY 1
+               UNTIL WS-RANK > 10 OR WS-RANK > WS-DAY-FILE-COUNT(WS-DI)
+              MOVE 0 TO WS-BEST-IDX
+              MOVE -1 TO WS-BEST-HITS
+              PERFORM VARYING WS-FI FROM 1 BY 1 UNTIL WS-FI > WS-DAY-FILE-COUNT(WS-DI)
+                     IF WS-DAY-FILE-HITS(WS-DI, WS-FI) > WS-BEST-HITS THEN
+                            MOVE WS-DAY-FILE-HITS(WS-DI, WS-FI) TO WS-BEST-HITS
+                            MOVE WS-FI TO WS-BEST-IDX
+                     END-IF
+              END-PERFORM
+              DISPLAY "    " WS-RANK ". " WS-DAY-FILE-NAME(WS-DI, WS-BEST-IDX)
+                      " (" WS-BEST-HITS " hits)"
+             *> mark this file as reported so the next rank picks a
+             *> different one; the day's table is never read again
+             *> after PrintTopFiles finishes with it.
+              MOVE -1 TO WS-DAY-FILE-HITS(WS-DI, WS-BEST-IDX)
+       END-PERFORM.
+END PROGRAM report.
