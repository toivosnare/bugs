@@ -0,0 +1,200 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reconcile.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-FILE ASSIGN TO DYNAMIC WS-INVENTORY-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INVENTORY-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD INVENTORY-FILE.
+01 INVENTORY-RECORD PIC X(256).
+
+WORKING-STORAGE SECTION.
+01 WS-ARGC USAGE IS BINARY-LONG.
+01 WS-ARGV PIC X(256) VALUE SPACES.
+01 WS-GIF-DIRECTORY PIC X(256) VALUE "/root/gifs/" & X"00".
+01 WS-INVENTORY-PATH PIC X(256) VALUE "/root/bugs_inventory.dat" & X"00".
+01 WS-INVENTORY-STATUS PIC X(2).
+01 WS-INVENTORY-EOF PIC X VALUE "N".
+
+01 WS-N USAGE IS BINARY-LONG.
+01 WS-DIRENT USAGE IS POINTER.
+01 WS-DIRENT-POINTER USAGE IS POINTER.
+01 WS-FILTER USAGE IS PROGRAM-POINTER.
+01 WS-COMPAR USAGE IS PROGRAM-POINTER.
+01 WS-RESULT USAGE IS BINARY-LONG.
+01 WS-NAME-LEN USAGE IS BINARY-LONG.
+
+01 WS-PREV-COUNT USAGE IS BINARY-LONG VALUE 0.
+01 WS-PREV-TABLE.
+       05 WS-PREV-ENTRY PIC X(256) OCCURS 1000 TIMES.
+01 WS-CURR-COUNT USAGE IS BINARY-LONG VALUE 0.
+01 WS-CURR-TABLE.
+       05 WS-CURR-ENTRY PIC X(256) OCCURS 1000 TIMES.
+
+01 WS-PI USAGE IS BINARY-LONG.
+01 WS-CI USAGE IS BINARY-LONG.
+01 WS-FOUND USAGE IS BINARY-CHAR.
+01 WS-ADDED-COUNT USAGE IS BINARY-LONG VALUE 0.
+01 WS-REMOVED-COUNT USAGE IS BINARY-LONG VALUE 0.
+
+LINKAGE SECTION.
+01 L-DIRENT-POINTERS USAGE IS POINTER OCCURS 0 TO 1000 TIMES DEPENDING ON WS-N.
+>>IF BUGS32 IS DEFINED
+01 L-DIRENT.
+       05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-LONG.
+       05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-LONG.
+>>ELSE
+01 L-DIRENT.
+       05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-DOUBLE.
+       05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-DOUBLE.
+>>END-IF
+       05 L-DIRENT-RECLNE SYNCHRONIZED USAGE IS BINARY-SHORT UNSIGNED.
+       05 L-DIRENT-TYPE SYNCHRONIZED USAGE IS BINARY-CHAR UNSIGNED.
+       05 L-DIRENT-NAME SYNCHRONIZED PIC X(256).
+
+PROCEDURE DIVISION.
+Main.
+       ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+       IF WS-ARGC = 1 THEN
+           ACCEPT WS-ARGV FROM COMMAND-LINE
+           STRING WS-ARGV DELIMITED BY SPACE, X"00" DELIMITED BY SIZE
+                  INTO WS-GIF-DIRECTORY
+           END-STRING
+       END-IF.
+       IF WS-ARGC > 1 THEN
+           DISPLAY "usage: reconcile [gif-directory]"
+           GOBACK
+       END-IF.
+
+       PERFORM LoadInventory.
+       PERFORM ScanDirectory.
+       PERFORM CompareAndReport.
+       PERFORM SaveInventory.
+       GOBACK.
+
+LoadInventory.
+      *> a missing inventory file just means tonight's run is the
+      *> first ever, so every current file will report as ADDED.
+       MOVE 0 TO WS-PREV-COUNT.
+       MOVE "N" TO WS-INVENTORY-EOF.
+       OPEN INPUT INVENTORY-FILE.
+       IF WS-INVENTORY-STATUS = "00" THEN
+              PERFORM UNTIL WS-INVENTORY-EOF = "Y"
+                     READ INVENTORY-FILE
+                            AT END MOVE "Y" TO WS-INVENTORY-EOF
+                            NOT AT END
+                                   IF WS-PREV-COUNT < 1000 THEN
+                                          ADD 1 TO WS-PREV-COUNT
+                                          MOVE INVENTORY-RECORD TO WS-PREV-ENTRY(WS-PREV-COUNT)
+                                   END-IF
+                     END-READ
+              END-PERFORM
+              CLOSE INVENTORY-FILE
+       END-IF.
+
+ScanDirectory.
+       DISPLAY "Scanning " WS-GIF-DIRECTORY.
+       SET WS-FILTER TO ENTRY "filter".
+       SET WS-COMPAR TO ENTRY "alphasort".
+       CALL "scandir" USING
+           BY CONTENT WS-GIF-DIRECTORY,
+           BY REFERENCE WS-DIRENT,
+           BY VALUE WS-FILTER,
+           BY VALUE WS-COMPAR
+           RETURNING WS-N
+       END-CALL.
+       IF WS-N = -1 THEN
+              CALL "perror" USING "scandir"
+              CALL "exit" USING BY VALUE 1
+       END-IF.
+       SET ADDRESS OF L-DIRENT-POINTERS(1) TO WS-DIRENT.
+       MOVE 0 TO WS-CURR-COUNT.
+       PERFORM VARYING WS-RESULT FROM 1 BY 1 UNTIL WS-RESULT > WS-N
+           MOVE L-DIRENT-POINTERS(WS-RESULT) TO WS-DIRENT-POINTER
+           SET ADDRESS OF L-DIRENT TO WS-DIRENT-POINTER
+           IF WS-CURR-COUNT < 1000 THEN
+                  CALL "strlen" USING BY REFERENCE L-DIRENT-NAME RETURNING WS-NAME-LEN
+                  ADD 1 TO WS-CURR-COUNT
+                  MOVE SPACES TO WS-CURR-ENTRY(WS-CURR-COUNT)
+                  MOVE L-DIRENT-NAME(1:WS-NAME-LEN) TO WS-CURR-ENTRY(WS-CURR-COUNT)
+           END-IF
+           CALL "free" USING BY VALUE WS-DIRENT-POINTER
+       END-PERFORM.
+       CALL "free" USING BY VALUE WS-DIRENT.
+
+CompareAndReport.
+       DISPLAY "=== Reconciliation Report ===".
+       MOVE 0 TO WS-ADDED-COUNT.
+       MOVE 0 TO WS-REMOVED-COUNT.
+       PERFORM VARYING WS-CI FROM 1 BY 1 UNTIL WS-CI > WS-CURR-COUNT
+              MOVE 0 TO WS-FOUND
+              PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PREV-COUNT
+                     IF WS-PREV-ENTRY(WS-PI) = WS-CURR-ENTRY(WS-CI) THEN
+                            MOVE 1 TO WS-FOUND
+                     END-IF
+                     IF WS-FOUND = 1 THEN
+                            EXIT PERFORM
+                     END-IF
+              END-PERFORM
+              IF WS-FOUND = 0 THEN
+                     DISPLAY "  ADDED:   " WS-CURR-ENTRY(WS-CI)
+                     ADD 1 TO WS-ADDED-COUNT
+              END-IF
+       END-PERFORM.
+       PERFORM VARYING WS-PI FROM 1 BY 1 UNTIL WS-PI > WS-PREV-COUNT
+              MOVE 0 TO WS-FOUND
+              PERFORM VARYING WS-CI FROM 1 BY 1 UNTIL WS-CI > WS-CURR-COUNT
+                     IF WS-CURR-ENTRY(WS-CI) = WS-PREV-ENTRY(WS-PI) THEN
+                            MOVE 1 TO WS-FOUND
+                     END-IF
+                     IF WS-FOUND = 1 THEN
+                            EXIT PERFORM
+                     END-IF
+              END-PERFORM
+              IF WS-FOUND = 0 THEN
+                     DISPLAY "  REMOVED: " WS-PREV-ENTRY(WS-PI)
+                     ADD 1 TO WS-REMOVED-COUNT
+              END-IF
+       END-PERFORM.
+       DISPLAY " ".
+       DISPLAY "Added: " WS-ADDED-COUNT "  Removed: " WS-REMOVED-COUNT.
+
+SaveInventory.
+      *> today's listing becomes tomorrow's baseline for comparison.
+       OPEN OUTPUT INVENTORY-FILE.
+       PERFORM VARYING WS-CI FROM 1 BY 1 UNTIL WS-CI > WS-CURR-COUNT
+              MOVE WS-CURR-ENTRY(WS-CI) TO INVENTORY-RECORD
+              WRITE INVENTORY-RECORD
+       END-PERFORM.
+       CLOSE INVENTORY-FILE.
+
+END PROGRAM reconcile.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. filter.
+DATA DIVISION.
+LINKAGE SECTION.
+01 L-DIRENT-POINTER USAGE IS POINTER.
+01 L-DIRENT.
+>>IF BUGS32 IS DEFINED
+       05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-LONG.
+       05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-LONG.
+>>ELSE
+       05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-DOUBLE.
+       05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-DOUBLE.
+>>END-IF
+       05 L-DIRENT-RECLNE SYNCHRONIZED USAGE IS BINARY-SHORT UNSIGNED.
+       05 L-DIRENT-TYPE SYNCHRONIZED USAGE IS BINARY-CHAR UNSIGNED.
+       05 L-DIRENT-NAME SYNCHRONIZED PIC X(256).
+PROCEDURE DIVISION USING BY VALUE L-DIRENT-POINTER.
+       SET ADDRESS OF L-DIRENT TO L-DIRENT-POINTER.
+       IF L-DIRENT-TYPE = 8 THEN
+           MOVE 1 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+       GOBACK.
+END PROGRAM filter.
