@@ -1,6 +1,21 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. bugs.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HISTORY-STATUS.
+    SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS-CONFIG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD HISTORY-FILE.
+01 HISTORY-RECORD PIC X(256).
+FD CONFIG-FILE.
+01 CONFIG-RECORD PIC X(256).
+
 WORKING-STORAGE SECTION.
 01 WS-ARGC USAGE IS BINARY-LONG.
 01 WS-ARGV PIC X(256) VALUE SPACES.
@@ -12,23 +27,61 @@ WORKING-STORAGE SECTION.
        05 SIN-PORT SYNCHRONIZED USAGE IS BINARY-SHORT UNSIGNED VALUE IS 80.
        05 SIN-ADDR SYNCHRONIZED USAGE IS POINTER.
 01 WS-SOCKADDR-LEN USAGE IS BINARY-LONG UNSIGNED.
+01 WS-REUSEADDR USAGE IS BINARY-LONG VALUE 1.
 01 WS-INADDR.
        05 S-ADDR SYNCHRONIZED USAGE IS BINARY-LONG VALUE IS ZEROES.
 
 01 WS-CON-SOCKETFD USAGE IS BINARY-LONG.
+01 WS-PID USAGE IS BINARY-LONG.
+*> laid out byte-for-byte as the C struct sockaddr_in accept() fills in
+*> (family/port/addr/zero-pad, 2+2+4+8 = 16 bytes): sin_addr must be
+*> declared as its real 4-byte size at its real offset 4, not as an
+*> 8-byte POINTER, or SYNCHRONIZED alignment pads it out to offset 8
+*> and the address accept() actually wrote at offset 4 is never read.
 01 WS-CON-SOCKADDR.
        05 CON-SIN-FAMILY SYNCHRONIZED USAGE IS BINARY-SHORT UNSIGNED.
        05 CON-SIN-PORT SYNCHRONIZED USAGE IS BINARY-SHORT UNSIGNED.
-       05 CON-SIN-ADDR SYNCHRONIZED USAGE IS POINTER.
+       05 WS-CON-ADDR-BYTES.
+              10 WS-CON-ADDR-BYTE USAGE IS BINARY-CHAR UNSIGNED OCCURS 4 TIMES.
+       05 CON-SIN-ZERO PIC X(8).
 01 WS-CON-SOCKADDR-LEN USAGE IS BINARY-LONG UNSIGNED.
-01 WS-CON-INADDR.
-       05 CON-S-ADDR SYNCHRONIZED USAGE IS BINARY-LONG.
 
-01 WS-CON-BUFFER PIC X(20).
+01 WS-CON-BUFFER PIC X(1024).
 01 WS-HTTP-METHOD PIC A(8).
 01 WS-HTTP-PATH PIC X(100).
 01 WS-HTTP-STATUS PIC X(100).
 01 WS-CON-RESPONSE PIC X(100).
+01 WS-REQ-NAME PIC X(100).
+01 WS-REQ-NAME-TERM PIC X(101).
+01 WS-TRAVERSAL-COUNT USAGE IS BINARY-LONG.
+01 WS-FILE-FOUND USAGE IS BINARY-CHAR VALUE 0.
+01 WS-404-STATUS PIC X(16) VALUE "404 Not Found" & X"00".
+01 WS-404-BODY PIC X(16) VALUE "404 Not Found" & X"00".
+01 WS-TEXT-TYPE PIC X(16) VALUE "text/plain" & X"00".
+01 WS-404-RESPONSE PIC X(200).
+01 WS-SEND-LEN USAGE IS BINARY-LONG.
+
+01 WS-SHUTDOWN-REQUESTED PIC 9 VALUE 0 IS EXTERNAL.
+01 WS-SIGTERM-HANDLER USAGE IS PROGRAM-POINTER.
+01 WS-NULL-PTR USAGE IS POINTER.
+01 WS-FDSET PIC X(128).
+01 WS-FDSET-BYTES REDEFINES WS-FDSET USAGE IS BINARY-CHAR UNSIGNED OCCURS 128 TIMES.
+01 WS-FDSET-BYTE-IDX USAGE IS BINARY-LONG.
+01 WS-FDSET-BIT-VALUE USAGE IS BINARY-CHAR UNSIGNED.
+*> struct timeval's tv_sec/tv_usec are both "long" in the C ABI, so
+*> their width tracks the target word size just like L-DIRENT-INO/OFF
+*> below - 4 bytes on a 32-bit build, 8 bytes on 64-bit.
+>>IF BUGS32 IS DEFINED
+01 WS-SELECT-TIMEVAL.
+       05 WS-SELECT-TV-SEC USAGE IS BINARY-LONG VALUE 1.
+       05 WS-SELECT-TV-USEC USAGE IS BINARY-LONG VALUE 0.
+>>ELSE
+01 WS-SELECT-TIMEVAL.
+       05 WS-SELECT-TV-SEC USAGE IS BINARY-DOUBLE VALUE 1.
+       05 WS-SELECT-TV-USEC USAGE IS BINARY-DOUBLE VALUE 0.
+>>END-IF
+01 WS-SELECT-NFDS USAGE IS BINARY-LONG.
+01 WS-SELECT-RESULT USAGE IS BINARY-LONG.
 
 01 WS-N USAGE IS BINARY-LONG.
 01 WS-RANDOM-INDEX USAGE IS BINARY-LONG.
@@ -38,6 +91,14 @@ WORKING-STORAGE SECTION.
 01 WS-COMPAR USAGE IS PROGRAM-POINTER.
 01 WS-GIF-DIRECTORY PIC X(256) VALUE "/root/gifs/" & X"00".
 01 WS-FILE-PATH PIC X(256).
+01 WS-CONFIG-PATH PIC X(256) VALUE "/root/bugs.conf" & X"00".
+01 WS-CONFIG-STATUS PIC X(2).
+01 WS-CONFIG-EOF PIC X VALUE "N".
+01 WS-CONFIG-KEY PIC X(32).
+01 WS-CONFIG-VALUE PIC X(224).
+01 WS-CONFIG-DIR-LEN USAGE IS BINARY-LONG.
+01 WS-PORT-NUM USAGE IS BINARY-SHORT UNSIGNED VALUE 80.
+01 WS-BACKLOG-NUM USAGE IS BINARY-LONG VALUE 10.
 01 WS-FILE-DESCRIPTOR USAGE IS BINARY-LONG.
 01 WS-STAT.
        05 WS-STAT-INO SYNCHRONIZED USAGE IS BINARY-DOUBLE UNSIGNED.
@@ -58,18 +119,80 @@ WORKING-STORAGE SECTION.
 01 WS-FILE-BUFFER-SIZE USAGE IS BINARY-LONG.
 01 WS-FILE-BUFFER-POINTER USAGE IS POINTER.
 01 WS-HEADER-STATUS PIC X(7) VALUE "200 OK" & X"00".
-01 WS-HEADER-TYPE PIC X(10) VALUE "image/gif" & X"00".
+01 WS-HEADER-TYPE PIC X(12) VALUE "image/gif" & X"00".
 01 WS-HEADER-FORMAT PIC X(67) VALUE "HTTP/1.1 %s" & X"0A" & "Connection: close" & X"0A" & "Content-Type: %s" & X"0A" & "Content-Length: %d" & X"0A0A".
 01 WS-READ-POINTER USAGE IS POINTER.
 
+01 WS-LOG-PATH PIC X(256) VALUE "/root/bugs.log" & X"00".
+01 WS-LOG-FORMAT PIC X(30) VALUE "%08d %08d %s %s %d %s" & X"0A" & X"00".
+01 WS-LOG-LINE PIC X(512).
+01 WS-LOG-LEN USAGE IS BINARY-LONG.
+01 WS-LOG-FD USAGE IS BINARY-LONG.
+01 WS-LOG-BYTES USAGE IS BINARY-LONG.
+01 WS-LOG-DATE USAGE IS BINARY-LONG.
+01 WS-LOG-TIME USAGE IS BINARY-LONG.
+*> distinguishes an actual serve from a 404 miss so report.cob can
+*> tally "top files served" without counting probed/mistyped paths.
+01 WS-LOG-STATUS PIC X(4).
+01 WS-CLIENT-IP PIC X(16).
+
+01 WS-HISTORY-PATH PIC X(256) VALUE "/root/bugs_history.dat".
+01 WS-HISTORY-LOCK-PATH PIC X(256) VALUE "/root/bugs_history.dat.lock" & X"00".
+01 WS-HISTORY-LOCK-FD USAGE IS BINARY-LONG VALUE -1.
+01 WS-HISTORY-STATUS PIC X(2).
+01 WS-HISTORY-EOF PIC X VALUE "N".
+01 WS-HISTORY-DEPTH USAGE IS BINARY-LONG VALUE 5.
+01 WS-HISTORY-COUNT USAGE IS BINARY-LONG VALUE 0.
+01 WS-HISTORY-TABLE.
+       05 WS-HISTORY-ENTRY PIC X(256) OCCURS 5 TIMES.
+01 WS-HISTORY-IDX USAGE IS BINARY-LONG.
+01 WS-HISTORY-MATCH USAGE IS BINARY-CHAR VALUE 0.
+01 WS-HISTORY-ATTEMPTS USAGE IS BINARY-LONG.
+01 WS-HISTORY-MAX-ATTEMPTS USAGE IS BINARY-LONG VALUE 20.
+01 WS-EFFECTIVE-COUNT USAGE IS BINARY-LONG.
+01 WS-HISTORY-START USAGE IS BINARY-LONG.
+01 WS-NAME-LEN USAGE IS BINARY-LONG.
+01 WS-CANDIDATE-NAME PIC X(256).
+*> if no candidate clears the full history window, this is the best
+*> fallback: the first magic-valid candidate seen that still is not the
+*> single most-recently-served file, so "don't repeat the last one"
+*> holds even when the directory is too small to honor the whole window.
+01 WS-FALLBACK-FOUND USAGE IS BINARY-CHAR VALUE 0.
+01 WS-FALLBACK-NAME PIC X(256).
+01 WS-FALLBACK-LEN USAGE IS BINARY-LONG.
+01 WS-FALLBACK-TYPE PIC X(4).
+*> absolute last resort when every magic-valid candidate seen IS the
+*> most-recently-served file (e.g. only one valid GIF in the directory):
+*> repeating it still beats a 404.
+01 WS-LASTRESORT-FOUND USAGE IS BINARY-CHAR VALUE 0.
+01 WS-LASTRESORT-NAME PIC X(256).
+01 WS-LASTRESORT-LEN USAGE IS BINARY-LONG.
+01 WS-LASTRESORT-TYPE PIC X(4).
+
+01 WS-SEED-PID USAGE IS BINARY-LONG.
+01 WS-SEED-TIME USAGE IS BINARY-LONG.
+01 WS-SEED USAGE IS BINARY-LONG.
+01 WS-RANDOM-DUMMY USAGE IS FLOAT-LONG.
+
+01 WS-MAGIC-FD USAGE IS BINARY-LONG.
+01 WS-MAGIC-BUFFER PIC X(8).
+01 WS-MAGIC-BYTES REDEFINES WS-MAGIC-BUFFER USAGE IS BINARY-CHAR UNSIGNED OCCURS 8 TIMES.
+01 WS-MAGIC-READ USAGE IS BINARY-LONG.
+01 WS-MAGIC-VALID USAGE IS BINARY-CHAR VALUE 0.
+01 WS-IMAGE-TYPE PIC X(4) VALUE SPACES.
+01 WS-EXCEPTIONS-PATH PIC X(256) VALUE "/root/bugs_exceptions.log" & X"00".
+01 WS-EXCEPTION-FORMAT PIC X(30) VALUE "%08d %08d %s invalid-magic" & X"0A" & X"00".
+01 WS-EXCEPTION-LINE PIC X(512).
+01 WS-EXCEPTION-LEN USAGE IS BINARY-LONG.
+01 WS-EXCEPTION-FD USAGE IS BINARY-LONG.
+
 LINKAGE SECTION.
+01 L-DIRENT-POINTERS USAGE IS POINTER OCCURS 0 TO 20 TIMES DEPENDING ON WS-N.
 >>IF BUGS32 IS DEFINED
-01 L-DIRENT-POINTERS USAGE IS BINARY-LONG OCCURS 0 TO 20 TIMES DEPENDING ON WS-N.
 01 L-DIRENT.
        05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-LONG.
        05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-LONG.
 >>ELSE
-01 L-DIRENT-POINTERS USAGE IS BINARY-DOUBLE OCCURS 0 TO 20 TIMES DEPENDING ON WS-N.
 01 L-DIRENT.
        05 L-DIRENT-INO SYNCHRONIZED USAGE IS BINARY-DOUBLE.
        05 L-DIRENT-OFF SYNCHRONIZED USAGE IS BINARY-DOUBLE.
@@ -82,19 +205,33 @@ Main.
        ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
        IF WS-ARGC = 1 THEN
            ACCEPT WS-ARGV FROM COMMAND-LINE
-           STRING WS-ARGV DELIMITED BY SPACE, X"00" DELIMITED BY SIZE INTO WS-GIF-DIRECTORY
+           STRING WS-ARGV DELIMITED BY SPACE, X"00" DELIMITED BY SIZE INTO WS-CONFIG-PATH
        END-IF.
        IF WS-ARGC > 1 THEN
-           DISPLAY "usage: bugs [gif-directory]"
+           DISPLAY "usage: bugs [config-file]"
            GOBACK
        END-IF.
+       PERFORM LoadConfig.
+       MOVE WS-PORT-NUM TO SIN-PORT.
 
        CALL "socket" USING BY VALUE 2, 1, 0 GIVING WS-SOCKETFD.
        IF WS-SOCKETFD = -1 THEN
               CALL "perror" USING "socket"
               CALL "exit" USING BY VALUE 1
        END-IF.
-       
+
+      *> without SO_REUSEADDR, a restart right after a clean shutdown
+      *> fails to bind because the previously accepted connections'
+      *> local port lingers in TIME_WAIT for the OS's usual timeout.
+       CALL "setsockopt" USING
+           BY VALUE WS-SOCKETFD,
+           BY VALUE 1,
+           BY VALUE 2,
+           BY REFERENCE WS-REUSEADDR,
+           BY VALUE 4
+           RETURNING WS-RESULT
+       END-CALL.
+
        CALL "htons" USING BY VALUE SIN-PORT GIVING SIN-PORT.
        SET SIN-ADDR TO ADDRESS OF WS-INADDR.
        CALL "bind" USING
@@ -107,19 +244,52 @@ Main.
               CALL "perror" USING "bind"
               CALL "exit" USING BY VALUE 2
        END-IF.
-       
-       CALL "listen" USING BY VALUE WS-SOCKETFD, 10 RETURNING WS-RESULT.
+
+       CALL "listen" USING BY VALUE WS-SOCKETFD, BY VALUE WS-BACKLOG-NUM RETURNING WS-RESULT.
        IF WS-RESULT = -1 THEN
               CALL "perror" USING "listen"
               CALL "exit" USING BY VALUE 3
        END-IF.
        SET WS-FILTER TO ENTRY "filter".
        SET WS-COMPAR TO ENTRY "alphasort".
-       PERFORM Respond FOREVER.
+      *> a child terminating after serving its connection would
+      *> otherwise pile up as a zombie; let the kernel reap them.
+       CALL "signal" USING BY VALUE 17, BY VALUE 1.
+       SET WS-SIGTERM-HANDLER TO ENTRY "sigterm_handler".
+       SET WS-NULL-PTR TO NULL.
+      *> SIGTERM (15) and SIGINT (2) both request a graceful stop.
+       CALL "signal" USING BY VALUE 15, BY VALUE WS-SIGTERM-HANDLER.
+       CALL "signal" USING BY VALUE 2, BY VALUE WS-SIGTERM-HANDLER.
+       PERFORM Respond UNTIL WS-SHUTDOWN-REQUESTED = 1.
+       DISPLAY "Shutting down, no longer accepting connections.".
+       CALL "close" USING BY VALUE WS-SOCKETFD.
        GOBACK.
 
 Respond.
        DISPLAY "waiting for a connection...".
+      *> accept() auto-restarts across a delivered signal on this
+      *> platform, so a blocking accept() would never notice
+      *> WS-SHUTDOWN-REQUESTED; poll for readiness with a timeout
+      *> instead and only accept() once a connection is pending.
+       MOVE LOW-VALUES TO WS-FDSET.
+       COMPUTE WS-FDSET-BYTE-IDX = WS-SOCKETFD / 8 + 1.
+       COMPUTE WS-FDSET-BIT-VALUE = 2 ** FUNCTION MOD(WS-SOCKETFD, 8).
+       MOVE WS-FDSET-BIT-VALUE TO WS-FDSET-BYTES(WS-FDSET-BYTE-IDX).
+       MOVE 1 TO WS-SELECT-TV-SEC.
+       MOVE 0 TO WS-SELECT-TV-USEC.
+       COMPUTE WS-SELECT-NFDS = WS-SOCKETFD + 1.
+       CALL "select" USING
+           BY VALUE WS-SELECT-NFDS,
+           BY REFERENCE WS-FDSET,
+           BY VALUE WS-NULL-PTR,
+           BY VALUE WS-NULL-PTR,
+           BY REFERENCE WS-SELECT-TIMEVAL
+           RETURNING WS-SELECT-RESULT
+       END-CALL.
+       IF WS-SELECT-RESULT <= 0 THEN
+              EXIT PARAGRAPH
+       END-IF.
+
        SET WS-CON-SOCKADDR-LEN TO LENGTH OF WS-CON-SOCKADDR.
        CALL "accept" USING
            BY VALUE WS-SOCKETFD,
@@ -131,25 +301,130 @@ Respond.
               CALL "perror" USING "accept"
               CALL "exit" USING BY VALUE 4
        END-IF.
-       DISPLAY "Accepted connection from " CON-S-ADDR.
-       
-      *> CALL "read" USING
-      *>     BY VALUE WS-CON-SOCKETFD,
-      *>     BY REFERENCE WS-CON-BUFFER,
-      *>     BY VALUE LENGTH OF WS-CON-BUFFER
-      *>     RETURNING WS-RESULT
-      *> END-CALL.
-      *> IF WS-RESULT = -1 THEN
-      *>        CALL "perror" USING "read"
-      *>        CALL "exit" USING BY VALUE 5
-      *> END-IF.
-      *> DISPLAY "Got request:".
-      *> DISPLAY WS-CON-BUFFER.
-       
-      *> UNSTRING WS-CON-BUFFER DELIMITED BY SPACE
-      *>        INTO WS-HTTP-METHOD, WS-HTTP-PATH
-      *> END-UNSTRING.
+       DISPLAY "Accepted connection from "
+               WS-CON-ADDR-BYTE(1) "." WS-CON-ADDR-BYTE(2) "."
+               WS-CON-ADDR-BYTE(3) "." WS-CON-ADDR-BYTE(4).
+
+       CALL "fork" RETURNING WS-PID.
+       IF WS-PID = -1 THEN
+              CALL "perror" USING "fork"
+              CALL "close" USING BY VALUE WS-CON-SOCKETFD
+       ELSE IF WS-PID = 0 THEN
+              CALL "close" USING BY VALUE WS-SOCKETFD
+              *> ServeConnection ends in GOBACK, which terminates this
+              *> child process outright since bugs is the top-level program.
+              PERFORM ServeConnection
+       ELSE
+              CALL "close" USING BY VALUE WS-CON-SOCKETFD
+       END-IF.
+
+ServeConnection.
+       PERFORM SeedRandom.
+       MOVE SPACES TO WS-CON-BUFFER.
+       CALL "read" USING
+           BY VALUE WS-CON-SOCKETFD,
+           BY REFERENCE WS-CON-BUFFER,
+           BY VALUE LENGTH OF WS-CON-BUFFER
+           RETURNING WS-RESULT
+       END-CALL.
+       IF WS-RESULT <= 0 THEN
+              CALL "perror" USING "read"
+              PERFORM SelectRandomFile
+       ELSE
+              DISPLAY "Got request:"
+              DISPLAY WS-CON-BUFFER
+
+              MOVE SPACES TO WS-HTTP-METHOD
+              MOVE SPACES TO WS-HTTP-PATH
+              UNSTRING WS-CON-BUFFER DELIMITED BY SPACE
+                     INTO WS-HTTP-METHOD, WS-HTTP-PATH
+              END-UNSTRING
+              DISPLAY "Method: " WS-HTTP-METHOD " Path: " WS-HTTP-PATH
+
+              IF WS-HTTP-PATH = SPACES OR WS-HTTP-PATH = "/" THEN
+                     PERFORM SelectRandomFile
+              ELSE
+                     PERFORM SelectRequestedFile
+              END-IF
+       END-IF.
+
+       IF WS-FILE-FOUND = 0 THEN
+              PERFORM Send404
+       ELSE
+              PERFORM SendFile
+       END-IF.
+
+       CALL "close" USING BY VALUE WS-CON-SOCKETFD.
+       GOBACK.
+
+SeedRandom.
+      *> each connection is served by a freshly forked child, so
+      *> FUNCTION RANDOM must be reseeded here or every child would
+      *> draw the same first pseudo-random number from the default seed.
+       CALL "getpid" RETURNING WS-SEED-PID.
+       CALL "time" USING BY VALUE 0 RETURNING WS-SEED-TIME.
+       COMPUTE WS-SEED = FUNCTION MOD(WS-SEED-TIME + WS-SEED-PID, 2147483647).
+       COMPUTE WS-RANDOM-DUMMY = FUNCTION RANDOM(WS-SEED).
+
+SelectRequestedFile.
+       MOVE 1 TO WS-FILE-FOUND.
+       IF WS-HTTP-PATH(1:1) = "/" THEN
+              MOVE WS-HTTP-PATH(2:99) TO WS-REQ-NAME
+       ELSE
+              MOVE WS-HTTP-PATH TO WS-REQ-NAME
+       END-IF.
+       IF WS-REQ-NAME = SPACES THEN
+              MOVE 0 TO WS-FILE-FOUND
+       END-IF.
+       INSPECT WS-REQ-NAME TALLYING WS-TRAVERSAL-COUNT FOR ALL "..".
+       IF WS-TRAVERSAL-COUNT > 0 THEN
+              MOVE 0 TO WS-FILE-FOUND
+       END-IF.
+       STRING WS-REQ-NAME DELIMITED BY SPACE, X"00" DELIMITED BY SIZE
+              INTO WS-REQ-NAME-TERM
+       END-STRING.
+       MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH.
+       CALL "strcat" USING WS-FILE-PATH, WS-REQ-NAME-TERM.
+       IF WS-FILE-FOUND = 1 THEN
+              DISPLAY "Requested file: " WS-FILE-PATH
+              CALL "access" USING WS-FILE-PATH, BY VALUE 0 RETURNING WS-RESULT
+              IF WS-RESULT = -1 THEN
+                     MOVE 0 TO WS-FILE-FOUND
+              ELSE
+                     PERFORM ValidateImageMagic
+                     IF WS-MAGIC-VALID = 0 THEN
+                            MOVE 0 TO WS-FILE-FOUND
+                            PERFORM LogException
+                     ELSE
+                            PERFORM SetHeaderType
+                     END-IF
+              END-IF
+       END-IF.
+
+Send404.
+       CALL "strlen" USING BY REFERENCE WS-404-BODY RETURNING WS-RESULT.
+       CALL "sprintf" USING
+           BY REFERENCE WS-404-RESPONSE,
+           BY REFERENCE WS-HEADER-FORMAT,
+           BY REFERENCE WS-404-STATUS,
+           BY REFERENCE WS-TEXT-TYPE,
+           BY VALUE WS-RESULT
+           RETURNING WS-RESULT
+       END-CALL.
+       CALL "strcat" USING WS-404-RESPONSE, WS-404-BODY.
+       CALL "strlen" USING BY REFERENCE WS-404-RESPONSE RETURNING WS-SEND-LEN.
+       CALL "write" USING
+           BY VALUE WS-CON-SOCKETFD,
+           BY REFERENCE WS-404-RESPONSE,
+           BY VALUE WS-SEND-LEN
+           RETURNING WS-RESULT
+       END-CALL.
+       DISPLAY "Sent 404 for " WS-FILE-PATH.
+       MOVE WS-RESULT TO WS-LOG-BYTES.
+       MOVE "404" & X"00" TO WS-LOG-STATUS.
+       PERFORM LogRequest.
 
+SelectRandomFile.
        DISPLAY "Searching " WS-GIF-DIRECTORY.
        CALL "scandir" USING
            BY CONTENT WS-GIF-DIRECTORY,
@@ -165,12 +440,94 @@ Respond.
        DISPLAY "Found " WS-N " gifs".
 
        SET ADDRESS OF L-DIRENT-POINTERS(1) TO WS-DIRENT.
-       COMPUTE WS-RANDOM-INDEX = FUNCTION RANDOM * WS-N + 1.
-       MOVE L-DIRENT-POINTERS(WS-RANDOM-INDEX) TO WS-DIRENT-POINTER.
-       SET ADDRESS OF L-DIRENT TO WS-DIRENT-POINTER.
-       MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH.
-       CALL "strcat" USING WS-FILE-PATH, L-DIRENT-NAME.
-       DISPLAY "Selected randomly: " WS-FILE-PATH.
+       *> each connection is served by a forked child, so the
+       *> load-modify-save of the shared history file must be serialized
+       *> across processes or concurrent children clobber each other's
+       *> updates via their independent OPEN OUTPUT truncate-and-rewrite.
+       PERFORM LockHistory.
+       PERFORM LoadHistory.
+       *> never exclude more than N - 1 candidates, or a directory with
+       *> few files could leave nothing left to pick and spin forever
+       MOVE WS-HISTORY-COUNT TO WS-EFFECTIVE-COUNT.
+       IF WS-N - 1 < WS-EFFECTIVE-COUNT THEN
+              COMPUTE WS-EFFECTIVE-COUNT = WS-N - 1
+       END-IF.
+       MOVE 0 TO WS-HISTORY-ATTEMPTS.
+       MOVE 0 TO WS-FALLBACK-FOUND.
+       MOVE 0 TO WS-LASTRESORT-FOUND.
+       PERFORM WITH TEST AFTER
+               UNTIL (WS-HISTORY-MATCH = 0 AND WS-MAGIC-VALID = 1)
+                  OR WS-HISTORY-ATTEMPTS >= WS-HISTORY-MAX-ATTEMPTS
+              COMPUTE WS-RANDOM-INDEX = FUNCTION RANDOM * WS-N + 1
+              MOVE L-DIRENT-POINTERS(WS-RANDOM-INDEX) TO WS-DIRENT-POINTER
+              SET ADDRESS OF L-DIRENT TO WS-DIRENT-POINTER
+              PERFORM CheckHistoryMatch
+              PERFORM CheckCandidateMagicBytes
+              *> remember the first magic-valid candidate seen that is not
+              *> the single most-recently-served file, in case the full
+              *> history window can't be honored with a small directory
+              IF WS-MAGIC-VALID = 1 AND WS-FALLBACK-FOUND = 0
+                      AND NOT (WS-HISTORY-COUNT > 0
+                           AND WS-CANDIDATE-NAME = WS-HISTORY-ENTRY(WS-HISTORY-COUNT)) THEN
+                     MOVE SPACES TO WS-FALLBACK-NAME
+                     MOVE L-DIRENT-NAME(1:WS-NAME-LEN) TO WS-FALLBACK-NAME
+                     MOVE X"00" TO WS-FALLBACK-NAME(WS-NAME-LEN + 1:1)
+                     MOVE WS-NAME-LEN TO WS-FALLBACK-LEN
+                     MOVE WS-IMAGE-TYPE TO WS-FALLBACK-TYPE
+                     MOVE 1 TO WS-FALLBACK-FOUND
+              END-IF
+              *> absolute last resort: remember the first magic-valid
+              *> candidate seen at all, even the most-recently-served one,
+              *> for when every valid candidate drawn IS that one file
+              IF WS-MAGIC-VALID = 1 AND WS-LASTRESORT-FOUND = 0 THEN
+                     MOVE SPACES TO WS-LASTRESORT-NAME
+                     MOVE L-DIRENT-NAME(1:WS-NAME-LEN) TO WS-LASTRESORT-NAME
+                     MOVE X"00" TO WS-LASTRESORT-NAME(WS-NAME-LEN + 1:1)
+                     MOVE WS-NAME-LEN TO WS-LASTRESORT-LEN
+                     MOVE WS-IMAGE-TYPE TO WS-LASTRESORT-TYPE
+                     MOVE 1 TO WS-LASTRESORT-FOUND
+              END-IF
+              ADD 1 TO WS-HISTORY-ATTEMPTS
+       END-PERFORM.
+       IF WS-HISTORY-MATCH = 0 AND WS-MAGIC-VALID = 1 THEN
+              MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH
+              CALL "strcat" USING WS-FILE-PATH, L-DIRENT-NAME
+              MOVE 1 TO WS-FILE-FOUND
+              PERFORM SetHeaderType
+              DISPLAY "Selected randomly: " WS-FILE-PATH
+              PERFORM SaveHistory
+       ELSE
+              IF WS-FALLBACK-FOUND = 1 THEN
+                     MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH
+                     CALL "strcat" USING WS-FILE-PATH, WS-FALLBACK-NAME
+                     MOVE SPACES TO WS-CANDIDATE-NAME
+                     MOVE WS-FALLBACK-NAME(1:WS-FALLBACK-LEN) TO WS-CANDIDATE-NAME
+                     MOVE WS-FALLBACK-TYPE TO WS-IMAGE-TYPE
+                     MOVE 1 TO WS-FILE-FOUND
+                     PERFORM SetHeaderType
+                     DISPLAY "No unseen valid file after " WS-HISTORY-ATTEMPTS
+                             " attempts; repeating a valid history entry rather"
+                             " than giving up: " WS-FILE-PATH
+                     PERFORM SaveHistory
+              ELSE
+              IF WS-LASTRESORT-FOUND = 1 THEN
+                     MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH
+                     CALL "strcat" USING WS-FILE-PATH, WS-LASTRESORT-NAME
+                     MOVE SPACES TO WS-CANDIDATE-NAME
+                     MOVE WS-LASTRESORT-NAME(1:WS-LASTRESORT-LEN) TO WS-CANDIDATE-NAME
+                     MOVE WS-LASTRESORT-TYPE TO WS-IMAGE-TYPE
+                     MOVE 1 TO WS-FILE-FOUND
+                     PERFORM SetHeaderType
+                     DISPLAY "Every valid candidate after " WS-HISTORY-ATTEMPTS
+                             " attempts is the most-recently-served file;"
+                             " repeating it rather than giving up: " WS-FILE-PATH
+                     PERFORM SaveHistory
+              ELSE
+                     DISPLAY "No valid file found after " WS-HISTORY-ATTEMPTS " attempts"
+                     MOVE 0 TO WS-FILE-FOUND
+              END-IF
+       END-IF.
+       PERFORM UnlockHistory.
 
        PERFORM VARYING WS-RESULT FROM 1 BY 1 UNTIL WS-RESULT > WS-N
            MOVE L-DIRENT-POINTERS(WS-RESULT) TO WS-DIRENT-POINTER
@@ -178,6 +535,202 @@ Respond.
        END-PERFORM.
        CALL "free" USING BY VALUE WS-DIRENT.
 
+CheckCandidateMagicBytes.
+       MOVE WS-GIF-DIRECTORY TO WS-FILE-PATH.
+       CALL "strcat" USING WS-FILE-PATH, L-DIRENT-NAME.
+       PERFORM ValidateImageMagic.
+       IF WS-MAGIC-VALID = 0 THEN
+              PERFORM LogException
+       END-IF.
+
+CheckHistoryMatch.
+       CALL "strlen" USING BY REFERENCE L-DIRENT-NAME RETURNING WS-NAME-LEN.
+       MOVE SPACES TO WS-CANDIDATE-NAME.
+       MOVE L-DIRENT-NAME(1:WS-NAME-LEN) TO WS-CANDIDATE-NAME.
+       MOVE 0 TO WS-HISTORY-MATCH.
+       COMPUTE WS-HISTORY-START = WS-HISTORY-COUNT - WS-EFFECTIVE-COUNT + 1.
+       PERFORM VARYING WS-HISTORY-IDX FROM WS-HISTORY-START BY 1 UNTIL WS-HISTORY-IDX > WS-HISTORY-COUNT
+              IF WS-HISTORY-ENTRY(WS-HISTORY-IDX) = WS-CANDIDATE-NAME THEN
+                     MOVE 1 TO WS-HISTORY-MATCH
+              END-IF
+       END-PERFORM.
+
+ValidateImageMagic.
+      *> a directory listing only proves a name matches; check the
+      *> actual bytes so a truncated/corrupt file is never served.
+      *> also identifies the format so SetHeaderType can send the
+      *> right Content-Type for GIF, PNG, or JPEG.
+       MOVE 0 TO WS-MAGIC-VALID.
+       MOVE SPACES TO WS-IMAGE-TYPE.
+       CALL "open" USING WS-FILE-PATH, BY VALUE 0 RETURNING WS-MAGIC-FD.
+       IF WS-MAGIC-FD NOT = -1 THEN
+              MOVE SPACES TO WS-MAGIC-BUFFER
+              CALL "read" USING
+                  BY VALUE WS-MAGIC-FD,
+                  BY REFERENCE WS-MAGIC-BUFFER,
+                  BY VALUE 8
+                  RETURNING WS-MAGIC-READ
+              END-CALL
+              CALL "close" USING BY VALUE WS-MAGIC-FD
+              IF WS-MAGIC-READ >= 6 AND
+                 (WS-MAGIC-BUFFER(1:6) = "GIF87a" OR WS-MAGIC-BUFFER(1:6) = "GIF89a") THEN
+                     MOVE 1 TO WS-MAGIC-VALID
+                     MOVE "GIF" TO WS-IMAGE-TYPE
+              ELSE IF WS-MAGIC-READ = 8 AND
+                     WS-MAGIC-BYTES(1) = 137 AND WS-MAGIC-BYTES(2) = 80 AND
+                     WS-MAGIC-BYTES(3) = 78  AND WS-MAGIC-BYTES(4) = 71 AND
+                     WS-MAGIC-BYTES(5) = 13  AND WS-MAGIC-BYTES(6) = 10 AND
+                     WS-MAGIC-BYTES(7) = 26  AND WS-MAGIC-BYTES(8) = 10 THEN
+                     MOVE 1 TO WS-MAGIC-VALID
+                     MOVE "PNG" TO WS-IMAGE-TYPE
+              ELSE IF WS-MAGIC-READ >= 3 AND
+                     WS-MAGIC-BYTES(1) = 255 AND WS-MAGIC-BYTES(2) = 216 AND
+                     WS-MAGIC-BYTES(3) = 255 THEN
+                     MOVE 1 TO WS-MAGIC-VALID
+                     MOVE "JPEG" TO WS-IMAGE-TYPE
+              END-IF
+       END-IF.
+
+SetHeaderType.
+       IF WS-IMAGE-TYPE = "PNG" THEN
+              MOVE "image/png" & X"00" TO WS-HEADER-TYPE
+       ELSE IF WS-IMAGE-TYPE = "JPEG" THEN
+              MOVE "image/jpeg" & X"00" TO WS-HEADER-TYPE
+       ELSE
+              MOVE "image/gif" & X"00" TO WS-HEADER-TYPE
+       END-IF.
+
+LogException.
+       ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-LOG-TIME FROM TIME.
+       CALL "sprintf" USING
+           BY REFERENCE WS-EXCEPTION-LINE,
+           BY REFERENCE WS-EXCEPTION-FORMAT,
+           BY VALUE WS-LOG-DATE, WS-LOG-TIME,
+           BY REFERENCE WS-FILE-PATH
+           RETURNING WS-RESULT
+       END-CALL.
+       CALL "strlen" USING BY REFERENCE WS-EXCEPTION-LINE RETURNING WS-EXCEPTION-LEN.
+       CALL "open" USING WS-EXCEPTIONS-PATH, BY VALUE 1089, BY VALUE 420 RETURNING WS-EXCEPTION-FD.
+       IF WS-EXCEPTION-FD = -1 THEN
+              CALL "perror" USING "open exceptions"
+       ELSE
+              CALL "write" USING
+                  BY VALUE WS-EXCEPTION-FD,
+                  BY REFERENCE WS-EXCEPTION-LINE,
+                  BY VALUE WS-EXCEPTION-LEN
+                  RETURNING WS-RESULT
+              END-CALL
+              CALL "close" USING BY VALUE WS-EXCEPTION-FD
+       END-IF.
+       DISPLAY "Rejected " WS-FILE-PATH " (invalid magic bytes)".
+
+LoadConfig.
+      *> defaults already set in WORKING-STORAGE VALUE clauses; a
+      *> missing or partial config file just leaves them in place.
+       OPEN INPUT CONFIG-FILE.
+       IF WS-CONFIG-STATUS = "00" THEN
+              MOVE "N" TO WS-CONFIG-EOF
+              PERFORM UNTIL WS-CONFIG-EOF = "Y"
+                     READ CONFIG-FILE
+                            AT END MOVE "Y" TO WS-CONFIG-EOF
+                            NOT AT END PERFORM ApplyConfigLine
+                     END-READ
+              END-PERFORM
+              CLOSE CONFIG-FILE
+       END-IF.
+
+ApplyConfigLine.
+       IF CONFIG-RECORD = SPACES OR CONFIG-RECORD(1:1) = "#" THEN
+              CONTINUE
+       ELSE
+              MOVE SPACES TO WS-CONFIG-KEY
+              MOVE SPACES TO WS-CONFIG-VALUE
+              UNSTRING CONFIG-RECORD DELIMITED BY "="
+                     INTO WS-CONFIG-KEY, WS-CONFIG-VALUE
+              END-UNSTRING
+              IF WS-CONFIG-KEY = "PORT" THEN
+                     COMPUTE WS-PORT-NUM = FUNCTION NUMVAL(WS-CONFIG-VALUE)
+              ELSE IF WS-CONFIG-KEY = "GIF_DIR" THEN
+                     STRING WS-CONFIG-VALUE DELIMITED BY SPACE, X"00" DELIMITED BY SIZE
+                            INTO WS-GIF-DIRECTORY
+                     END-STRING
+                     *> WS-FILE-PATH is always built by strcat-ing a bare
+                     *> filename straight onto WS-GIF-DIRECTORY, so a
+                     *> configured path missing its trailing slash would
+                     *> silently glue the directory onto the filename
+                     *> instead of separating them.
+                     CALL "strlen" USING BY REFERENCE WS-GIF-DIRECTORY
+                          RETURNING WS-CONFIG-DIR-LEN
+                     IF WS-CONFIG-DIR-LEN > 0
+                             AND WS-GIF-DIRECTORY(WS-CONFIG-DIR-LEN:1) NOT = "/" THEN
+                            MOVE "/" TO WS-GIF-DIRECTORY(WS-CONFIG-DIR-LEN + 1:1)
+                            MOVE X"00" TO WS-GIF-DIRECTORY(WS-CONFIG-DIR-LEN + 2:1)
+                     END-IF
+              ELSE IF WS-CONFIG-KEY = "BACKLOG" THEN
+                     COMPUTE WS-BACKLOG-NUM = FUNCTION NUMVAL(WS-CONFIG-VALUE)
+              END-IF
+       END-IF.
+
+LockHistory.
+      *> flock() on a dedicated lock file serializes the load-modify-save
+      *> below across the concurrent forked children that serve connections;
+      *> a separate open() per process is required so each child contends
+      *> for the same file's lock rather than inheriting one fd via fork.
+       CALL "open" USING WS-HISTORY-LOCK-PATH, BY VALUE 65, BY VALUE 420
+           RETURNING WS-HISTORY-LOCK-FD
+       END-CALL.
+       IF WS-HISTORY-LOCK-FD = -1 THEN
+              CALL "perror" USING "open history lock"
+       ELSE
+              CALL "flock" USING BY VALUE WS-HISTORY-LOCK-FD, BY VALUE 2
+                  RETURNING WS-RESULT
+              END-CALL
+       END-IF.
+
+UnlockHistory.
+       IF WS-HISTORY-LOCK-FD NOT = -1 THEN
+              CALL "flock" USING BY VALUE WS-HISTORY-LOCK-FD, BY VALUE 8
+                  RETURNING WS-RESULT
+              END-CALL
+              CALL "close" USING BY VALUE WS-HISTORY-LOCK-FD
+       END-IF.
+
+LoadHistory.
+       MOVE 0 TO WS-HISTORY-COUNT.
+       MOVE "N" TO WS-HISTORY-EOF.
+       OPEN INPUT HISTORY-FILE.
+       IF WS-HISTORY-STATUS = "00" THEN
+              PERFORM UNTIL WS-HISTORY-EOF = "Y"
+                     READ HISTORY-FILE
+                            AT END MOVE "Y" TO WS-HISTORY-EOF
+                            NOT AT END
+                                   IF WS-HISTORY-COUNT < WS-HISTORY-DEPTH THEN
+                                          ADD 1 TO WS-HISTORY-COUNT
+                                          MOVE HISTORY-RECORD TO WS-HISTORY-ENTRY(WS-HISTORY-COUNT)
+                                   END-IF
+                     END-READ
+              END-PERFORM
+              CLOSE HISTORY-FILE
+       END-IF.
+
+SaveHistory.
+       IF WS-HISTORY-COUNT < WS-HISTORY-DEPTH THEN
+              ADD 1 TO WS-HISTORY-COUNT
+       ELSE
+              PERFORM VARYING WS-HISTORY-IDX FROM 1 BY 1 UNTIL WS-HISTORY-IDX >= WS-HISTORY-DEPTH
+                     MOVE WS-HISTORY-ENTRY(WS-HISTORY-IDX + 1) TO WS-HISTORY-ENTRY(WS-HISTORY-IDX)
+              END-PERFORM
+       END-IF.
+       MOVE WS-CANDIDATE-NAME TO WS-HISTORY-ENTRY(WS-HISTORY-COUNT).
+       OPEN OUTPUT HISTORY-FILE.
+       PERFORM VARYING WS-HISTORY-IDX FROM 1 BY 1 UNTIL WS-HISTORY-IDX > WS-HISTORY-COUNT
+              MOVE WS-HISTORY-ENTRY(WS-HISTORY-IDX) TO HISTORY-RECORD
+              WRITE HISTORY-RECORD
+       END-PERFORM.
+       CLOSE HISTORY-FILE.
+
+SendFile.
        CALL "open" USING WS-FILE-PATH, BY VALUE 0 RETURNING WS-FILE-DESCRIPTOR.
        IF WS-FILE-DESCRIPTOR = -1 THEN
               CALL "perror" USING "open"
@@ -227,15 +780,48 @@ Respond.
               CALL "exit" USING BY VALUE 10
        END-IF.
        DISPLAY "Wrote " WS-RESULT " bytes".
+       MOVE WS-RESULT TO WS-LOG-BYTES.
+       MOVE "200" & X"00" TO WS-LOG-STATUS.
+       PERFORM LogRequest.
 
        FREE WS-FILE-BUFFER-POINTER.
-       CALL "close" USING BY VALUE WS-CON-SOCKETFD.
-       
+
+LogRequest.
+       CALL "sprintf" USING
+           BY REFERENCE WS-CLIENT-IP,
+           Z"%u.%u.%u.%u",
+           BY VALUE WS-CON-ADDR-BYTE(1), WS-CON-ADDR-BYTE(2),
+                    WS-CON-ADDR-BYTE(3), WS-CON-ADDR-BYTE(4)
+           RETURNING WS-RESULT
+       END-CALL.
+       ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-LOG-TIME FROM TIME.
+       CALL "sprintf" USING
+           BY REFERENCE WS-LOG-LINE,
+           BY REFERENCE WS-LOG-FORMAT,
+           BY VALUE WS-LOG-DATE, WS-LOG-TIME,
+           BY REFERENCE WS-CLIENT-IP, WS-FILE-PATH,
+           BY VALUE WS-LOG-BYTES,
+           BY REFERENCE WS-LOG-STATUS
+           RETURNING WS-RESULT
+       END-CALL.
+       CALL "strlen" USING BY REFERENCE WS-LOG-LINE RETURNING WS-LOG-LEN.
+       CALL "open" USING WS-LOG-PATH, BY VALUE 1089, BY VALUE 420 RETURNING WS-LOG-FD.
+       IF WS-LOG-FD = -1 THEN
+              CALL "perror" USING "open log"
+       ELSE
+              CALL "write" USING BY VALUE WS-LOG-FD, BY REFERENCE WS-LOG-LINE, BY VALUE WS-LOG-LEN RETURNING WS-RESULT
+              CALL "close" USING BY VALUE WS-LOG-FD
+       END-IF.
+
 END PROGRAM bugs.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. filter.
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-NAME-LEN USAGE IS BINARY-LONG.
+01 WS-SPACE-COUNT USAGE IS BINARY-LONG.
 LINKAGE SECTION.
 01 L-DIRENT-POINTER USAGE IS POINTER.
 01 L-DIRENT.
@@ -252,9 +838,35 @@ LINKAGE SECTION.
 PROCEDURE DIVISION USING BY VALUE L-DIRENT-POINTER.
        SET ADDRESS OF L-DIRENT TO L-DIRENT-POINTER.
        IF L-DIRENT-TYPE = 8 THEN
-           MOVE 1 TO RETURN-CODE
+          *> a served filename feeds straight into the single-space-
+          *> delimited audit log (see WS-LOG-FORMAT), so a name
+          *> containing a space would mis-split report.cob's fields;
+          *> exclude such names from the servable set rather than
+          *> letting a stray filesystem entry corrupt the log.
+           CALL "strlen" USING BY REFERENCE L-DIRENT-NAME RETURNING WS-NAME-LEN
+           MOVE 0 TO WS-SPACE-COUNT
+           INSPECT L-DIRENT-NAME(1:WS-NAME-LEN) TALLYING WS-SPACE-COUNT FOR ALL SPACE
+           IF WS-SPACE-COUNT = 0 THEN
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
        ELSE
            MOVE 0 TO RETURN-CODE
        END-IF.
        GOBACK.
 END PROGRAM filter.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. sigterm_handler.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-SHUTDOWN-REQUESTED PIC 9 VALUE 0 IS EXTERNAL.
+LINKAGE SECTION.
+01 L-SIGNUM USAGE IS BINARY-LONG.
+PROCEDURE DIVISION USING BY VALUE L-SIGNUM.
+      *> just flag the request; Respond's select() loop in the main
+      *> program notices it between polls and stops accepting.
+       MOVE 1 TO WS-SHUTDOWN-REQUESTED.
+       GOBACK.
+END PROGRAM sigterm_handler.
